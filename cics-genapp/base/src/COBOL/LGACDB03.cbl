@@ -0,0 +1,75 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. lgacdb03.
+      ******************************************************************
+      * Customer security maintenance transaction.                     *
+      * Generates a fresh temporary credential for D2-CUSTOMER-NUM and  *
+      * links to LGACDB02 to have it stored, for use when a customer    *
+      * calls in locked out (D2-CUSTSECR-STATE returned as 'L') and      *
+      * needs their password reset rather than onboarding a new         *
+      * customer from scratch.                                          *
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 DFHCOMMAREA.
+           COPY LGCUSTSC.
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      * PATH : .../Copybooks/LGCUSTSC.cpy
+      *    03 D2-CUSTSECR-COUNT PIC X(4).
+      *    03 D2-CUSTSECR-STATE PIC X.
+      *    03 D2-REQUEST-ID PIC X(6).
+      *    03 D2-CUSTOMER-NUM PIC 9(10).
+      *    03 D2-CUSTSECR-PASS PIC X(32).
+       77 LGACDB02 PIC X(8) VALUE 'LGACDB02'.
+       01 WS-ABSTIME PIC S9(8) VALUE 0.
+       01 WS-HEADER.
+           03 WS-TASKNUM PIC 9(7).
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+      * A truncated commarea leaves D2-CUSTOMER-NUM holding stale or
+      * garbage bytes, which GENERATE-TEMP-CREDENTIAL would then happily
+      * build a new password around - require the full LGCUSTSC layout,
+      * not just a non-zero length.
+           IF EIBCALEN IS EQUAL TO ZERO
+             OR EIBCALEN IS LESS THAN LENGTH OF DFHCOMMAREA
+             EXEC CICS ABEND ABCODE('LGCA') NODUMP END-EXEC
+           END-IF
+
+           MOVE EIBTASKN TO WS-TASKNUM.
+           PERFORM GENERATE-TEMP-CREDENTIAL.
+
+           Move '03RCUS' To D2-REQUEST-ID.
+           EXEC CICS LINK Program(LGACDB02)
+                Commarea(DFHCOMMAREA)
+                LENGTH(32500)
+           END-EXEC.
+
+           EXEC CICS RETURN END-EXEC.
+
+      ******************************************************************
+      * Generate a new unique temporary credential for the locked-out   *
+      * customer and clear the lock, exactly as a newly onboarded       *
+      * customer would be issued one in lgacdb01.                       *
+      * NOTE: this is unique, not unguessable - the customer number is  *
+      * already known to the caller and ABSTIME is close to the reset   *
+      * time, so this credential is not fit to stand on its own without *
+      * the customer being forced to change it.                         *
+      ******************************************************************
+       GENERATE-TEMP-CREDENTIAL.
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+
+           MOVE SPACES TO D2-CUSTSECR-PASS
+           STRING D2-CUSTOMER-NUM       DELIMITED BY SIZE
+                  WS-TASKNUM            DELIMITED BY SIZE
+                  WS-ABSTIME            DELIMITED BY SIZE
+             INTO D2-CUSTSECR-PASS
+           END-STRING.
+
+           Move '0000'       To  D2-CUSTSECR-COUNT.
+           Move 'N'          To  D2-CUSTSECR-STATE.
+           EXIT.
+      ******************************************************************
+           EXIT PROGRAM.
