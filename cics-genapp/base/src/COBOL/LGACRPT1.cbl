@@ -0,0 +1,182 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. lgacrpt1.
+      ******************************************************************
+      * Daily customer-onboarding batch report.                        *
+      * Reads CUSTOMER for the business date supplied on SYSIN and      *
+      * produces a report of new customers onboarded that day, broken  *
+      * out by counter-assigned (CUSTNUMSOURCE = 'C'), DB2              *
+      * IDENTITY-fallback-assigned (CUSTNUMSOURCE = 'I'), and           *
+      * batch-loaded (CUSTNUMSOURCE = 'B') CUSTOMERNUMBER, plus a count *
+      * of failed INSERT-CUSTOMER requests for the same date taken      *
+      * from CUSTOMERERRORLOG.                                          *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE ASSIGN TO REPTOUT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-REPORT-DATE              PIC X(8).
+       01  WS-REPORT-DATE-ISO          PIC X(10).
+       01  WS-COUNTER-ASSIGNED-CNT     PIC 9(7) VALUE 0.
+       01  WS-IDENTITY-ASSIGNED-CNT    PIC 9(7) VALUE 0.
+       01  WS-BATCH-ASSIGNED-CNT       PIC 9(7) VALUE 0.
+       01  WS-TOTAL-ONBOARDED-CNT      PIC 9(7) VALUE 0.
+       01  WS-FAILED-CNT               PIC 9(7) VALUE 0.
+       01  WS-EOF-SW                   PIC X(01) VALUE 'N'.
+           88 WS-END-OF-CUSTOMERS            VALUE 'Y'.
+       01  WS-CUSTNUMSOURCE             PIC X(01).
+       01  WS-FATAL-SW                  PIC X(01) VALUE 'N'.
+           88 WS-FATAL-ERROR                  VALUE 'Y'.
+
+       01  HL-REPORT-TITLE.
+           03 FILLER                  PIC X(20) VALUE
+              'DAILY ONBOARDING RPT'.
+           03 FILLER                  PIC X(10) VALUE SPACES.
+           03 HL-DATE                 PIC X(10).
+       01  HL-BLANK-LINE              PIC X(80) VALUE SPACES.
+       01  HL-COUNTER-LINE.
+           03 FILLER                  PIC X(30) VALUE
+              'COUNTER-ASSIGNED CUSTOMERS : '.
+           03 HL-COUNTER-CNT          PIC ZZZ,ZZ9.
+       01  HL-IDENTITY-LINE.
+           03 FILLER                  PIC X(30) VALUE
+              'IDENTITY-ASSIGNED CUSTOMERS: '.
+           03 HL-IDENTITY-CNT         PIC ZZZ,ZZ9.
+       01  HL-BATCH-LINE.
+           03 FILLER                  PIC X(30) VALUE
+              'BATCH-LOADED CUSTOMERS    : '.
+           03 HL-BATCH-CNT            PIC ZZZ,ZZ9.
+       01  HL-TOTAL-LINE.
+           03 FILLER                  PIC X(30) VALUE
+              'TOTAL CUSTOMERS ONBOARDED  : '.
+           03 HL-TOTAL-CNT            PIC ZZZ,ZZ9.
+       01  HL-FAILED-LINE.
+           03 FILLER                  PIC X(30) VALUE
+              'FAILED INSERT-CUSTOMER REQS: '.
+           03 HL-FAILED-CNT           PIC ZZZ,ZZ9.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+               DECLARE CUST-CURSOR CURSOR FOR
+                   SELECT CUSTNUMSOURCE
+                     FROM CUSTOMER
+                    WHERE CUSTOMERCREATED = :WS-REPORT-DATE-ISO
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           PERFORM INITIALIZE-REPORT.
+           PERFORM COUNT-ONBOARDED-CUSTOMERS.
+           IF WS-FATAL-ERROR
+             DISPLAY 'LGACRPT1: CUST-CURSOR FETCH FAILED, SQLCODE='
+                     SQLCODE
+             PERFORM TERMINATE-REPORT
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           PERFORM COUNT-FAILED-REQUESTS.
+           PERFORM PRINT-REPORT.
+           PERFORM TERMINATE-REPORT.
+           STOP RUN.
+
+       INITIALIZE-REPORT.
+           ACCEPT WS-REPORT-DATE FROM SYSIN.
+           STRING WS-REPORT-DATE(1:4) '-'
+                  WS-REPORT-DATE(5:2) '-'
+                  WS-REPORT-DATE(7:2)
+             INTO WS-REPORT-DATE-ISO
+           END-STRING.
+           OPEN OUTPUT REPORT-FILE.
+           EXIT.
+
+       COUNT-ONBOARDED-CUSTOMERS.
+           EXEC SQL OPEN CUST-CURSOR END-EXEC.
+
+           PERFORM FETCH-NEXT-CUSTOMER.
+           PERFORM UNTIL WS-END-OF-CUSTOMERS
+             ADD 1 TO WS-TOTAL-ONBOARDED-CNT
+             EVALUATE WS-CUSTNUMSOURCE
+               WHEN 'C'
+                 ADD 1 TO WS-COUNTER-ASSIGNED-CNT
+               WHEN 'B'
+                 ADD 1 TO WS-BATCH-ASSIGNED-CNT
+               WHEN OTHER
+                 ADD 1 TO WS-IDENTITY-ASSIGNED-CNT
+             END-EVALUATE
+             PERFORM FETCH-NEXT-CUSTOMER
+           END-PERFORM.
+
+           EXEC SQL CLOSE CUST-CURSOR END-EXEC.
+           EXIT.
+
+       FETCH-NEXT-CUSTOMER.
+           EXEC SQL
+               FETCH CUST-CURSOR INTO :WS-CUSTNUMSOURCE
+           END-EXEC.
+           EVALUATE SQLCODE
+             WHEN 0
+               CONTINUE
+             WHEN 100
+               SET WS-END-OF-CUSTOMERS TO TRUE
+             WHEN OTHER
+      * A real DB2 error (connection lost, deadlock, etc) - stop the
+      * cursor loop the same as end-of-data would, but flag it as a
+      * fatal condition so MAINLINE aborts the run instead of printing
+      * an incomplete report as though nothing went wrong.
+               SET WS-END-OF-CUSTOMERS TO TRUE
+               SET WS-FATAL-ERROR TO TRUE
+           END-EVALUATE.
+           EXIT.
+
+       COUNT-FAILED-REQUESTS.
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :WS-FAILED-CNT
+                 FROM CUSTOMERERRORLOG
+                WHERE ERRREQUESTID = '01ICUST'
+                  AND ERRDATE      = :WS-REPORT-DATE-ISO
+           END-EXEC.
+           EXIT.
+
+       PRINT-REPORT.
+           MOVE WS-REPORT-DATE-ISO TO HL-DATE
+           MOVE HL-REPORT-TITLE TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE HL-BLANK-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-COUNTER-ASSIGNED-CNT TO HL-COUNTER-CNT
+           MOVE HL-COUNTER-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-IDENTITY-ASSIGNED-CNT TO HL-IDENTITY-CNT
+           MOVE HL-IDENTITY-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-BATCH-ASSIGNED-CNT TO HL-BATCH-CNT
+           MOVE HL-BATCH-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-TOTAL-ONBOARDED-CNT TO HL-TOTAL-CNT
+           MOVE HL-TOTAL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-FAILED-CNT TO HL-FAILED-CNT
+           MOVE HL-FAILED-LINE TO REPORT-LINE
+           WRITE REPORT-LINE.
+           EXIT.
+
+       TERMINATE-REPORT.
+           CLOSE REPORT-FILE.
+           EXIT.
