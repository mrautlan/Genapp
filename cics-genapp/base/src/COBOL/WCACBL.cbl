@@ -7,7 +7,8 @@
       * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
       * PATH : .../Copybooks/LGPOLICY.cpy
       *01 WS-POLICY-LENGTHS.
-      *    03 WS-CUSTOMER-LEN PIC S9(4) VALUE 72.
+      *    03 WS-CUSTOMER-LEN PIC S9(4) VALUE 212.
+      *    03 WS-CUSTOMER-ADDR-LEN PIC S9(4) VALUE 40.
       * PATH : .../CobolPrograms/LGACUS01.cbl
        01 DFHCOMMAREA.
            COPY LGCMAREA.
@@ -15,6 +16,7 @@
       * PATH : .../PublicCopybooks/LGCMAREA.cpy
       *    03 CA-REQUEST-ID PIC X(6).
       *    03 CA-RETURN-CODE PIC 9(2).
+      *    03 CA-ACTION-CODE PIC X(1).
       *    03 CA-CUSTOMER-NUM PIC 9(10).
       *    03 CA-CUSTOMER-REQUEST.
       *       05 CA-PHONE-MOBILE PIC X(20).
@@ -26,6 +28,8 @@
       *       05 CA-HOUSE-NAME PIC X(20).
       *       05 CA-HOUSE-NUM PIC X(4).
       *       05 CA-POSTCODE PIC X(8).
+      *       05 CA-TOWN PIC X(20).
+      *       05 CA-COUNTY PIC X(20).
       * PATH : .../CobolPrograms/LGACUS01.cbl
        01 CA-ERROR-MSG.
            03 CA-DATA PIC X(90) VALUE SPACES.
@@ -41,25 +45,55 @@
        77 LGAC-NCS PIC X(2) VALUE 'ON'.
        01 WS-TIME PIC X(8) VALUE SPACES.
        01 WS-DATE PIC X(10) VALUE SPACES.
+       01 WS-DATE-ISO PIC X(10) VALUE SPACES.
        01 ERROR-MSG.
            03 EM-TIME PIC X(6) VALUE SPACES.
            03 EM-VARIABLE.
              05 EM-SQLREQ PIC X(16) VALUE SPACES.
            03 EM-DATE PIC X(8) VALUE SPACES.
        01 WS-COMMAREA-LENGTHS.
-           03 WS-CA-HEADER-LEN PIC S9(4) VALUE 18.
+           03 WS-CA-HEADER-LEN PIC S9(4) VALUE 19.
            03 WS-REQUIRED-CA-LEN PIC S9(4) VALUE 0.
+           03 WS-UPDATE-CA-LEN PIC S9(4) VALUE 159.
+           03 WS-CA-OVERRIDE-LEN PIC S9(4) VALUE 1.
+       01 WS-VALIDATE-SWITCHES.
+           03 WS-VALIDATE-SW           PIC X(01) VALUE 'N'.
+               88 WS-FIELDS-VALID            VALUE 'Y'.
+               88 WS-FIELDS-INVALID          VALUE 'N'.
+      * Set immediately before PERFORM WRITE-ERROR-MESSAGE at each SQL
+      * failure call site, and reset at the end of WRITE-ERROR-MESSAGE -
+      * this, not the ambient SQLCODE left over from whatever ran last,
+      * is what decides whether WRITE-AUDIT-LOG runs.
+       01 WS-SQL-FAILURE-SW            PIC X(01) VALUE 'N'.
+           88 WS-SQL-FAILURE                 VALUE 'Y'.
+       01 WS-DOB-CHECK.
+           03 WS-DOB-YYYY              PIC X(4).
+           03 WS-DOB-DASH1             PIC X(1).
+           03 WS-DOB-MM                PIC X(2).
+           03 WS-DOB-DASH2             PIC X(1).
+           03 WS-DOB-DD                PIC X(2).
+       01 WS-DOB-MM-NUM                PIC 9(2).
+       01 WS-DOB-DD-NUM                PIC 9(2).
+       01 NOTIFY-MSG.
+           03 NM-CUSTOMER-NUM          PIC 9(10).
+           03 NM-FIRST-NAME            PIC X(10).
+           03 NM-LAST-NAME             PIC X(20).
+           03 NM-DATE                  PIC X(10).
+           03 NM-TIME                  PIC X(8).
        01 CDB2AREA.
-           03 D2-CUSTSECR-COUNT PIC X(4).
-           03 D2-CUSTSECR-STATE PIC X.
-           03 D2-REQUEST-ID PIC X(6).
-           03 D2-CUSTOMER-NUM PIC 9(10).
-           03 D2-CUSTSECR-PASS PIC X(32).
+           COPY LGCUSTSC.
+      * THE FOLLOWING VARIABLES ARE USED FROM THE COPYBOOK :
+      * PATH : .../Copybooks/LGCUSTSC.cpy
+      *    03 D2-CUSTSECR-COUNT PIC X(4).
+      *    03 D2-CUSTSECR-STATE PIC X.
+      *    03 D2-REQUEST-ID PIC X(6).
+      *    03 D2-CUSTOMER-NUM PIC 9(10).
+      *    03 D2-CUSTSECR-PASS PIC X(32).
         01 WS-HEADER.
            03 WS-TRANSID PIC X(4).
            03 WS-TERMID PIC X(4).
            03 WS-TASKNUM PIC 9(7).
-           03 WS-ADDR-DFHCOMMAREA.
+           03 WS-ADDR-DFHCOMMAREA USAGE IS POINTER.
            03 WS-CALEN PIC S9(4).
            EXEC SQL
                INCLUDE SQLCA
@@ -72,42 +106,27 @@
        LINKAGE SECTION.
 
        PROCEDURE DIVISION.
+       MAINLINE.
       ******************************************************************
       * PROGRAM NAME : Program:COBOL:LGACUS01
       * PROGRAM PATH : .../Cobol Programs/LGACUS01.cbl
       * STMT START LINE NUMBER : 194
       * STMT END LINE NUMBER : 197
-           WHEN ACTION-CODE = '1'
-      * Call routine to Insert row in DB2 Customer table
-                MOVE '01ICUST' TO CA-REQUEST-ID
-                PERFORM ONBOARD-CUSTOMER
-      ******************************************************************
-      * PROGRAM NAME : Program:COBOL:LGACUS01
-      * PROGRAM PATH : .../Cobol Programs/LGACUS01.cbl
-      * STMT START LINE NUMBER : 228
-      * STMT END LINE NUMBER : 297
-      * TODO : CHECK IF THE PROGRAM CALL IS VALID
-       ONBOARD-CUSTOMER.
-
-
       *----------------------------------------------------------------*
-      * Common code                                                    *
+      * Common header set-up and commarea presence check - run once,   *
+      * ahead of the dispatch, so every action code (not just '1'      *
+      * insert) gets the same no-commarea protection and the same      *
+      * WS-TRANSID/WS-TASKNUM identity for any CUSTOMERERRORLOG row a  *
+      * later PERFORM WRITE-ERROR-MESSAGE writes.                      *
       *----------------------------------------------------------------*
       * initialize working storage variables
            INITIALIZE WS-HEADER.
+           MOVE 'N' TO WS-SQL-FAILURE-SW.
       * set up general variable
            MOVE EIBTRNID TO WS-TRANSID.
            MOVE EIBTRMID TO WS-TERMID.
            MOVE EIBTASKN TO WS-TASKNUM.
-      *----------------------------------------------------------------*
-
 
-      * initialize DB2 host variables
-           INITIALIZE DB2-OUT-INTEGERS.
-
-      *----------------------------------------------------------------*
-      * Process incoming commarea                                      *
-      *----------------------------------------------------------------*
       * If NO commarea received issue an ABEND
            IF EIBCALEN IS EQUAL TO ZERO
                MOVE ' NO COMMAREA RECEIVED' TO EM-VARIABLE
@@ -119,34 +138,92 @@
            MOVE '00' TO CA-RETURN-CODE
            MOVE EIBCALEN TO WS-CALEN.
            SET WS-ADDR-DFHCOMMAREA TO ADDRESS OF DFHCOMMAREA.
+      *----------------------------------------------------------------*
+      * Dispatch on the action code set by the calling transaction.    *
+      * '1' insert (the original, and only, supported action) plus     *
+      * '2' inquire / '3' update / '4' close added for the customer    *
+      * lifecycle interface.                                           *
+      *----------------------------------------------------------------*
+           EVALUATE TRUE
+             WHEN CA-ACTION-CODE = '1'
+      * Call routine to Insert row in DB2 Customer table
+               MOVE '01ICUST' TO CA-REQUEST-ID
+               PERFORM ONBOARD-CUSTOMER THRU ONBOARD-CUSTOMER-EXIT
+             WHEN CA-ACTION-CODE = '2'
+               MOVE '02QCUST' TO CA-REQUEST-ID
+               PERFORM INQUIRE-CUSTOMER THRU INQUIRE-CUSTOMER-EXIT
+             WHEN CA-ACTION-CODE = '3'
+               MOVE '03UCUST' TO CA-REQUEST-ID
+               PERFORM UPDATE-CUSTOMER THRU UPDATE-CUSTOMER-EXIT
+             WHEN CA-ACTION-CODE = '4'
+               MOVE '04XCUST' TO CA-REQUEST-ID
+               PERFORM CLOSE-CUSTOMER THRU CLOSE-CUSTOMER-EXIT
+             WHEN OTHER
+               MOVE '99' TO CA-RETURN-CODE
+           END-EVALUATE
 
+           EXEC CICS RETURN END-EXEC.
+      ******************************************************************
+      * PROGRAM NAME : Program:COBOL:LGACUS01
+      * PROGRAM PATH : .../Cobol Programs/LGACUS01.cbl
+      * STMT START LINE NUMBER : 228
+      * STMT END LINE NUMBER : 297
+       ONBOARD-CUSTOMER.
+
+      * initialize DB2 host variables
+           INITIALIZE DB2-OUT-INTEGERS.
+
+      *----------------------------------------------------------------*
+      * Process incoming commarea                                      *
+      *----------------------------------------------------------------*
       * check commarea length
-           ADD WS-CA-HEADER-LEN TO WS-REQUIRED-CA-LEN
-           ADD WS-CUSTOMER-LEN  TO WS-REQUIRED-CA-LEN
+           ADD WS-CA-HEADER-LEN      TO WS-REQUIRED-CA-LEN
+           ADD WS-CUSTOMER-LEN       TO WS-REQUIRED-CA-LEN
+           ADD WS-CUSTOMER-ADDR-LEN  TO WS-REQUIRED-CA-LEN
+           ADD WS-CA-OVERRIDE-LEN    TO WS-REQUIRED-CA-LEN
 
       * if less set error return code and return to caller
            IF EIBCALEN IS LESS THAN WS-REQUIRED-CA-LEN
              MOVE '98' TO CA-RETURN-CODE
-      * TODO : CHECK THE FOLLOWING <CONTINUE/NEXT SENTENCE/GO TO/GO BACK
-      *    /RETURN/STOP RUN/EXIT/EXIT PROGRAM> STATEMENT
-             EXEC CICS RETURN END-EXEC
+             GO TO ONBOARD-CUSTOMER-EXIT
+           END-IF
+
+      * Validate the fields supplied by the caller before any data is
+      * written to the CUSTOMER table - see VALIDATE-CUSTOMER-DATA for
+      * the per-field return codes.
+           PERFORM VALIDATE-CUSTOMER-DATA THRU VALIDATE-CUSTOMER-DATA-EXIT.
+           IF WS-FIELDS-INVALID
+             GO TO ONBOARD-CUSTOMER-EXIT
            END-IF
 
       * Call routine to Insert row in Customer table                   *
+           PERFORM CHECK-DUPLICATE-CUSTOMER.
+           IF CA-RETURN-CODE EQUAL 80 AND CA-OVERRIDE-DUP EQUAL 'Y'
+      * Caller has seen the 80 from a prior call and confirmed this is
+      * a genuinely different person sharing LASTNAME/DOB/POSTCODE -
+      * proceed with the insert instead of aborting a second time.
+             MOVE '00' TO CA-RETURN-CODE
+           ELSE
+             IF CA-RETURN-CODE NOT EQUAL 0
+               GO TO ONBOARD-CUSTOMER-EXIT
+             END-IF
+           END-IF
+
            PERFORM OBTAIN-CUSTOMER-NUMBER.
-           PERFORM INSERT-CUSTOMER.
+           PERFORM INSERT-CUSTOMER THRU INSERT-CUSTOMER-EXIT.
+           IF CA-RETURN-CODE NOT EQUAL 0
+             GO TO ONBOARD-CUSTOMER-EXIT
+           END-IF
 
            EXEC CICS LINK Program(LGACVS01)
                 Commarea(DFHCOMMAREA)
-                LENGTH(225)
+                LENGTH(EIBCALEN)
            END-EXEC.
 
+           PERFORM GENERATE-TEMP-CREDENTIAL.
+
            MOVE DB2-CUSTOMERNUM-INT TO D2-CUSTOMER-NUM.
            Move '02ACUS'     To  D2-REQUEST-ID.
-           move '5732fec825535eeafb8fac50fee3a8aa'
-                             To  D2-CUSTSECR-PASS.
-           Move '0000'       To  D2-CUSTSECR-COUNT.
-           Move 'N'          To  D2-CUSTSECR-STATE.
 
            EXEC CICS LINK Program(LGACDB02)
                 Commarea(CDB2AREA)
@@ -154,14 +231,14 @@
            END-EXEC.
 
            IF CA-RETURN-CODE NOT EQUAL 0
-      * TODO : CHECK THE FOLLOWING <CONTINUE/NEXT SENTENCE/GO TO/GO BACK
-      *    /RETURN/STOP RUN/EXIT/EXIT PROGRAM> STATEMENT
-             EXEC CICS RETURN END-EXEC
+             GO TO ONBOARD-CUSTOMER-EXIT
            END-IF
 
+           PERFORM NOTIFY-CUSTOMER-ONBOARDED.
 
-      * TODO : CHECK THE FOLLOWING <CONTINUE/NEXT SENTENCE/GO TO/GO BACK
-      *    /RETURN/STOP RUN/EXIT/EXIT PROGRAM> STATEMENT
+           GO TO ONBOARD-CUSTOMER-EXIT.
+
+       ONBOARD-CUSTOMER-EXIT.
            EXIT.
       ******************************************************************
       * PROGRAM NAME : Program:COBOL:LGACUS01
@@ -178,11 +255,12 @@
            If WS-RESP Not = DFHRESP(NORMAL)
              MOVE 'NO' TO LGAC-NCS
              Initialize DB2-CUSTOMERNUM-INT
+             PERFORM LOG-COUNTER-FALLBACK
+             PERFORM RECONCILE-CUSTOMER-COUNTER
+                THRU RECONCILE-CUSTOMER-COUNTER-EXIT
            ELSE
              Move LastCustNum  To DB2-CUSTOMERNUM-INT
            End-If.
-      * TODO : CHECK THE FOLLOWING <CONTINUE/NEXT SENTENCE/GO TO/GO BACK
-      *    /RETURN/STOP RUN/EXIT/EXIT PROGRAM> STATEMENT
            EXIT.
       ******************************************************************
       * PROGRAM NAME : Program:COBOL:LGACUS01
@@ -205,9 +283,12 @@
                            HOUSENAME,
                            HOUSENUMBER,
                            POSTCODE,
+                           TOWN,
+                           COUNTY,
                            PHONEMOBILE,
                            PHONEHOME,
-                           EMAILADDRESS )
+                           EMAILADDRESS,
+                           CUSTNUMSOURCE )
                   VALUES ( :DB2-CUSTOMERNUM-INT,
                            :CA-FIRST-NAME,
                            :CA-LAST-NAME,
@@ -215,16 +296,18 @@
                            :CA-HOUSE-NAME,
                            :CA-HOUSE-NUM,
                            :CA-POSTCODE,
+                           :CA-TOWN,
+                           :CA-COUNTY,
                            :CA-PHONE-MOBILE,
                            :CA-PHONE-HOME,
-                           :CA-EMAIL-ADDRESS )
+                           :CA-EMAIL-ADDRESS,
+                           'C' )
              END-EXEC
              IF SQLCODE NOT EQUAL 0
                MOVE '90' TO CA-RETURN-CODE
+               SET WS-SQL-FAILURE TO TRUE
                PERFORM WRITE-ERROR-MESSAGE
-      * TODO : CHECK THE FOLLOWING <CONTINUE/NEXT SENTENCE/GO TO/GO BACK
-      *    /RETURN/STOP RUN/EXIT/EXIT PROGRAM> STATEMENT
-               EXEC CICS RETURN END-EXEC
+               GO TO INSERT-CUSTOMER-EXIT
              END-IF
            ELSE
              EXEC SQL
@@ -236,9 +319,12 @@
                            HOUSENAME,
                            HOUSENUMBER,
                            POSTCODE,
+                           TOWN,
+                           COUNTY,
                            PHONEMOBILE,
                            PHONEHOME,
-                           EMAILADDRESS )
+                           EMAILADDRESS,
+                           CUSTNUMSOURCE )
                   VALUES ( DEFAULT,
                            :CA-FIRST-NAME,
                            :CA-LAST-NAME,
@@ -246,16 +332,18 @@
                            :CA-HOUSE-NAME,
                            :CA-HOUSE-NUM,
                            :CA-POSTCODE,
+                           :CA-TOWN,
+                           :CA-COUNTY,
                            :CA-PHONE-MOBILE,
                            :CA-PHONE-HOME,
-                           :CA-EMAIL-ADDRESS )
+                           :CA-EMAIL-ADDRESS,
+                           'I' )
              END-EXEC
              IF SQLCODE NOT EQUAL 0
                MOVE '90' TO CA-RETURN-CODE
+               SET WS-SQL-FAILURE TO TRUE
                PERFORM WRITE-ERROR-MESSAGE
-      * TODO : CHECK THE FOLLOWING <CONTINUE/NEXT SENTENCE/GO TO/GO BACK
-      *    /RETURN/STOP RUN/EXIT/EXIT PROGRAM> STATEMENT
-               EXEC CICS RETURN END-EXEC
+               GO TO INSERT-CUSTOMER-EXIT
              END-IF
       *    get value of assigned customer number
                EXEC SQL
@@ -265,15 +353,422 @@
 
            MOVE DB2-CUSTOMERNUM-INT TO CA-CUSTOMER-NUM.
 
-      * TODO : CHECK THE FOLLOWING <CONTINUE/NEXT SENTENCE/GO TO/GO BACK
-      *    /RETURN/STOP RUN/EXIT/EXIT PROGRAM> STATEMENT
+       INSERT-CUSTOMER-EXIT.
+           EXIT.
+      ******************************************************************
+      * Validate the caller-supplied customer fields before they are   *
+      * written to the CUSTOMER table. Each field that fails gets its  *
+      * own CA-RETURN-CODE so the calling channel can tell the         *
+      * customer exactly what to correct:                              *
+      *   91 - CA-FIRST-NAME is blank                                  *
+      *   92 - CA-LAST-NAME is blank                                   *
+      *   93 - CA-DOB is not a valid CCYY-MM-DD date                   *
+      *   94 - CA-POSTCODE is blank                                    *
+      ******************************************************************
+       VALIDATE-CUSTOMER-DATA.
+           SET WS-FIELDS-VALID TO TRUE
+
+           IF CA-FIRST-NAME = SPACES OR LOW-VALUES
+             MOVE '91' TO CA-RETURN-CODE
+             SET WS-FIELDS-INVALID TO TRUE
+             GO TO VALIDATE-CUSTOMER-DATA-EXIT
+           END-IF
+
+           IF CA-LAST-NAME = SPACES OR LOW-VALUES
+             MOVE '92' TO CA-RETURN-CODE
+             SET WS-FIELDS-INVALID TO TRUE
+             GO TO VALIDATE-CUSTOMER-DATA-EXIT
+           END-IF
+
+           PERFORM VALIDATE-DOB THRU VALIDATE-DOB-EXIT.
+           IF WS-FIELDS-INVALID
+             GO TO VALIDATE-CUSTOMER-DATA-EXIT
+           END-IF
+
+           IF CA-POSTCODE = SPACES OR LOW-VALUES
+             MOVE '94' TO CA-RETURN-CODE
+             SET WS-FIELDS-INVALID TO TRUE
+             GO TO VALIDATE-CUSTOMER-DATA-EXIT
+           END-IF
+
+       VALIDATE-CUSTOMER-DATA-EXIT.
+           EXIT.
+      ******************************************************************
+      * Validate that CA-DOB is an actual CCYY-MM-DD date, not merely   *
+      * non-blank and not one of two hardcoded all-zero literals - a    *
+      * malformed or impossible date such as '13/45/9999' must be       *
+      * rejected here rather than land in CUSTOMER.DATEOFBIRTH.         *
+      ******************************************************************
+       VALIDATE-DOB.
+           SET WS-FIELDS-VALID TO TRUE
+
+           IF CA-DOB = SPACES OR LOW-VALUES
+             MOVE '93' TO CA-RETURN-CODE
+             SET WS-FIELDS-INVALID TO TRUE
+             GO TO VALIDATE-DOB-EXIT
+           END-IF
+
+           MOVE CA-DOB(1:4) TO WS-DOB-YYYY
+           MOVE CA-DOB(5:1) TO WS-DOB-DASH1
+           MOVE CA-DOB(6:2) TO WS-DOB-MM
+           MOVE CA-DOB(8:1) TO WS-DOB-DASH2
+           MOVE CA-DOB(9:2) TO WS-DOB-DD
+
+           IF WS-DOB-YYYY NOT NUMERIC
+              OR WS-DOB-MM NOT NUMERIC
+              OR WS-DOB-DD NOT NUMERIC
+              OR WS-DOB-DASH1 NOT EQUAL '-'
+              OR WS-DOB-DASH2 NOT EQUAL '-'
+             MOVE '93' TO CA-RETURN-CODE
+             SET WS-FIELDS-INVALID TO TRUE
+             GO TO VALIDATE-DOB-EXIT
+           END-IF
+
+           MOVE WS-DOB-MM TO WS-DOB-MM-NUM
+           MOVE WS-DOB-DD TO WS-DOB-DD-NUM
+
+           IF WS-DOB-MM-NUM < 1 OR WS-DOB-MM-NUM > 12
+             MOVE '93' TO CA-RETURN-CODE
+             SET WS-FIELDS-INVALID TO TRUE
+             GO TO VALIDATE-DOB-EXIT
+           END-IF
+
+           IF WS-DOB-DD-NUM < 1 OR WS-DOB-DD-NUM > 31
+             MOVE '93' TO CA-RETURN-CODE
+             SET WS-FIELDS-INVALID TO TRUE
+             GO TO VALIDATE-DOB-EXIT
+           END-IF
+
+      * Reject days that cannot exist in the given month - 30-day
+      * months and February (leap-year 29th is allowed here; the
+      * point is to catch impossible dates, not compute leap years).
+           EVALUATE WS-DOB-MM-NUM
+             WHEN 4 WHEN 6 WHEN 9 WHEN 11
+               IF WS-DOB-DD-NUM > 30
+                 MOVE '93' TO CA-RETURN-CODE
+                 SET WS-FIELDS-INVALID TO TRUE
+               END-IF
+             WHEN 2
+               IF WS-DOB-DD-NUM > 29
+                 MOVE '93' TO CA-RETURN-CODE
+                 SET WS-FIELDS-INVALID TO TRUE
+               END-IF
+             WHEN OTHER
+               CONTINUE
+           END-EVALUATE.
+
+       VALIDATE-DOB-EXIT.
+           EXIT.
+      ******************************************************************
+      * Look up LASTNAME/DATEOFBIRTH/POSTCODE in the CUSTOMER table    *
+      * before a new CUSTOMERNUMBER is minted, so the same person is   *
+      * not onboarded twice under two different numbers. A match sets  *
+      * CA-RETURN-CODE = 80 and returns the existing CA-CUSTOMER-NUM   *
+      * so the calling channel can confirm with the customer and       *
+      * either stop there or resubmit the same action code '1' request *
+      * with CA-OVERRIDE-DUP = 'Y' to force the insert through - see   *
+      * ONBOARD-CUSTOMER.                                               *
+      ******************************************************************
+       CHECK-DUPLICATE-CUSTOMER.
+           MOVE ' CHECK DUP CUST' TO EM-SQLREQ
+
+           EXEC SQL
+             SELECT CUSTOMERNUMBER
+               INTO :DB2-CUSTOMERNUM-INT
+               FROM CUSTOMER
+              WHERE LASTNAME    = :CA-LAST-NAME
+                AND DATEOFBIRTH = :CA-DOB
+                AND POSTCODE    = :CA-POSTCODE
+               FETCH FIRST 1 ROW ONLY
+           END-EXEC
+
+           EVALUATE SQLCODE
+             WHEN 0
+               MOVE '80' TO CA-RETURN-CODE
+               MOVE DB2-CUSTOMERNUM-INT TO CA-CUSTOMER-NUM
+             WHEN 100
+               CONTINUE
+             WHEN OTHER
+               MOVE '90' TO CA-RETURN-CODE
+      * Tag the audit row with its own request id, not '01ICUST', so
+      * a duplicate-check SQL hiccup does not inflate LGACRPT1's
+      * INSERT-CUSTOMER failure count.
+               MOVE 'DUPCHK' TO CA-REQUEST-ID
+               SET WS-SQL-FAILURE TO TRUE
+               PERFORM WRITE-ERROR-MESSAGE
+               MOVE '01ICUST' TO CA-REQUEST-ID
+           END-EVALUATE.
+
+           EXIT.
+      ******************************************************************
+      * If the GENACUSTNUM counter cannot be read (e.g. right after a  *
+      * region restart before the counter pool has been primed),      *
+      * resync it against the current high-water mark in CUSTOMER so   *
+      * the counter and the IDENTITY column do not keep drifting       *
+      * apart. Safe to run repeatedly - EXEC CICS DEFINE/UPDATE        *
+      * COUNTER simply resets the value.                               *
+      ******************************************************************
+       RECONCILE-CUSTOMER-COUNTER.
+           MOVE ' RECONCILE CNT' TO EM-SQLREQ
+
+           EXEC SQL
+             SELECT MAX(CUSTOMERNUMBER)
+               INTO :DB2-CUSTOMERNUM-INT
+               FROM CUSTOMER
+           END-EXEC
+
+           IF SQLCODE NOT EQUAL 0 AND SQLCODE NOT EQUAL 100
+      * Tag the audit row with its own request id, not '01ICUST', so
+      * a reconciliation SQL hiccup does not inflate LGACRPT1's
+      * INSERT-CUSTOMER failure count.
+             MOVE 'CNTRCN' TO CA-REQUEST-ID
+             SET WS-SQL-FAILURE TO TRUE
+             PERFORM WRITE-ERROR-MESSAGE
+             MOVE '01ICUST' TO CA-REQUEST-ID
+             GO TO RECONCILE-CUSTOMER-COUNTER-EXIT
+           END-IF
+
+      * MAX(CUSTOMERNUMBER) is the last number already assigned -
+      * the counter has to resume one past it or the next GET COUNTER
+      * hands out a CUSTOMERNUMBER that is already in use.
+           ADD 1 TO DB2-CUSTOMERNUM-INT
+
+           EXEC CICS UPDATE COUNTER(GENAcount)
+                     POOL(GENApool)
+                     VALUE(DB2-CUSTOMERNUM-INT)
+                     RESP(WS-RESP)
+           END-EXEC.
+
+      * UPDATE COUNTER fails if GENACUSTNUM was never DEFINEd in the
+      * GENA pool yet (e.g. a genuinely cold region) - DEFINE it here
+      * so counter use actually resumes instead of falling back to
+      * IDENTITY forever.
+           IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+             EXEC CICS DEFINE COUNTER(GENAcount)
+                       POOL(GENApool)
+                       VALUE(DB2-CUSTOMERNUM-INT)
+                       RESP(WS-RESP)
+             END-EXEC
+           END-IF.
+
+       RECONCILE-CUSTOMER-COUNTER-EXIT.
+           EXIT.
+      ******************************************************************
+      * Record every time OBTAIN-CUSTOMER-NUMBER has to fall back to   *
+      * the DB2 IDENTITY column because EXEC CICS GET COUNTER failed,  *
+      * so operations can see how often the counter pool is unusable   *
+      * rather than finding out only when the two sources disagree.    *
+      ******************************************************************
+       LOG-COUNTER-FALLBACK.
+           MOVE ' COUNTER FALLBACK' TO EM-SQLREQ
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     MMDDYYYY(WS-DATE)
+                     TIME(WS-TIME)
+           END-EXEC
+           MOVE WS-DATE TO EM-DATE
+           MOVE WS-TIME TO EM-TIME
+           EXEC CICS LINK PROGRAM('LGSTSQ')
+                     COMMAREA(ERROR-MSG)
+                     LENGTH(LENGTH OF ERROR-MSG)
+           END-EXEC.
+           PERFORM WRITE-FALLBACK-AUDIT-LOG.
+           EXIT.
+      ******************************************************************
+      * Permanent DB2 record of a counter-pool fallback, to match the  *
+      * TDQ message above - the TDQ rolls over, this does not. Uses    *
+      * its own request id so this does not inflate LGACRPT1's         *
+      * '01ICUST' failure count.                                       *
+      ******************************************************************
+       WRITE-FALLBACK-AUDIT-LOG.
+           STRING WS-DATE(7:4) '-' WS-DATE(1:2) '-' WS-DATE(4:2)
+             INTO WS-DATE-ISO
+           END-STRING
+
+           EXEC SQL
+             INSERT INTO CUSTOMERERRORLOG
+                       ( ERRTRANID,
+                         ERRTASKNUM,
+                         ERRREQUESTID,
+                         ERRSQLCODE,
+                         ERRRETURNCODE,
+                         ERRDATE,
+                         ERRTIME )
+                VALUES ( :WS-TRANSID,
+                         :WS-TASKNUM,
+                         'GETCNT',
+                         0,
+                         :CA-RETURN-CODE,
+                         :WS-DATE-ISO,
+                         :WS-TIME )
+           END-EXEC.
+           EXIT.
+      ******************************************************************
+      * Generate a unique temporary credential for a newly onboarded   *
+      * customer instead of reusing a single hardcoded hash for        *
+      * everyone. The hash is derived from the assigned customer       *
+      * number and the task number/time of onboarding, so two          *
+      * customers onboarded in the same task never collide.            *
+      * NOTE: this is unique, not unguessable - the customer number is *
+      * sequential and ABSTIME is close to the time later broadcast on *
+      * the LGNEWCUS TS queue, so this credential is not fit to stand  *
+      * on its own without the customer being forced to change it.     *
+      ******************************************************************
+       GENERATE-TEMP-CREDENTIAL.
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+
+           MOVE SPACES TO D2-CUSTSECR-PASS
+           STRING DB2-CUSTOMERNUM-INT  DELIMITED BY SIZE
+                  WS-TASKNUM           DELIMITED BY SIZE
+                  WS-ABSTIME           DELIMITED BY SIZE
+             INTO D2-CUSTSECR-PASS
+           END-STRING.
+
+           Move '0000'       To  D2-CUSTSECR-COUNT.
+           Move 'N'          To  D2-CUSTSECR-STATE.
+           EXIT.
+      ******************************************************************
+      * Drop a near-real-time notification of the newly onboarded      *
+      * customer for downstream systems (welcome letter print job,     *
+      * CRM feed) to pick up, rather than relying on an overnight      *
+      * CUSTOMER table scrape.                                         *
+      ******************************************************************
+       NOTIFY-CUSTOMER-ONBOARDED.
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     MMDDYYYY(WS-DATE)
+                     TIME(WS-TIME)
+           END-EXEC
+
+           MOVE SPACES TO NOTIFY-MSG
+           MOVE CA-CUSTOMER-NUM TO NM-CUSTOMER-NUM
+           MOVE CA-FIRST-NAME   TO NM-FIRST-NAME
+           MOVE CA-LAST-NAME    TO NM-LAST-NAME
+           MOVE WS-DATE         TO NM-DATE
+           MOVE WS-TIME         TO NM-TIME
+
+           EXEC CICS WRITEQ TS QUEUE('LGNEWCUS')
+                     FROM(NOTIFY-MSG)
+                     LENGTH(LENGTH OF NOTIFY-MSG)
+           END-EXEC.
+           EXIT.
+      ******************************************************************
+      * Look up an existing customer by CA-CUSTOMER-NUM and return the *
+      * stored details in CA-CUSTOMER-REQUEST.                         *
+      ******************************************************************
+       INQUIRE-CUSTOMER.
+      * CA-CUSTOMER-NUM lives inside the 19-byte commarea header, so
+      * that much is the minimum a caller must supply.
+           IF EIBCALEN IS LESS THAN WS-CA-HEADER-LEN
+             MOVE '98' TO CA-RETURN-CODE
+             GO TO INQUIRE-CUSTOMER-EXIT
+           END-IF
+
+           MOVE ' INQUIRE CUSTOMER' TO EM-SQLREQ
+
+           EXEC SQL
+             SELECT FIRSTNAME, LASTNAME, DATEOFBIRTH,
+                    HOUSENAME, HOUSENUMBER, POSTCODE, TOWN, COUNTY,
+                    PHONEMOBILE, PHONEHOME, EMAILADDRESS
+               INTO :CA-FIRST-NAME, :CA-LAST-NAME, :CA-DOB,
+                    :CA-HOUSE-NAME, :CA-HOUSE-NUM, :CA-POSTCODE,
+                    :CA-TOWN, :CA-COUNTY,
+                    :CA-PHONE-MOBILE, :CA-PHONE-HOME, :CA-EMAIL-ADDRESS
+               FROM CUSTOMER
+              WHERE CUSTOMERNUMBER = :CA-CUSTOMER-NUM
+           END-EXEC
+
+           EVALUATE SQLCODE
+             WHEN 0
+               MOVE '00' TO CA-RETURN-CODE
+             WHEN 100
+               MOVE '95' TO CA-RETURN-CODE
+             WHEN OTHER
+               MOVE '90' TO CA-RETURN-CODE
+               SET WS-SQL-FAILURE TO TRUE
+               PERFORM WRITE-ERROR-MESSAGE
+           END-EVALUATE.
+
+       INQUIRE-CUSTOMER-EXIT.
+           EXIT.
+      ******************************************************************
+      * Update the contact details (mobile, home phone, email) held    *
+      * for an existing customer. Address and identity fields are not  *
+      * maintained through this action - only the fields front-line    *
+      * staff actually need to correct.                                *
+      ******************************************************************
+       UPDATE-CUSTOMER.
+      * The header plus the three contact fields this action maintains
+      * is the minimum a caller must supply.
+           IF EIBCALEN IS LESS THAN WS-UPDATE-CA-LEN
+             MOVE '98' TO CA-RETURN-CODE
+             GO TO UPDATE-CUSTOMER-EXIT
+           END-IF
+
+           MOVE ' UPDATE CUSTOMER' TO EM-SQLREQ
+
+           EXEC SQL
+             UPDATE CUSTOMER
+                SET PHONEMOBILE  = :CA-PHONE-MOBILE,
+                    PHONEHOME    = :CA-PHONE-HOME,
+                    EMAILADDRESS = :CA-EMAIL-ADDRESS
+              WHERE CUSTOMERNUMBER = :CA-CUSTOMER-NUM
+           END-EXEC
+
+           EVALUATE SQLCODE
+             WHEN 0
+               MOVE '00' TO CA-RETURN-CODE
+             WHEN 100
+               MOVE '95' TO CA-RETURN-CODE
+             WHEN OTHER
+               MOVE '90' TO CA-RETURN-CODE
+               SET WS-SQL-FAILURE TO TRUE
+               PERFORM WRITE-ERROR-MESSAGE
+           END-EVALUATE.
+
+       UPDATE-CUSTOMER-EXIT.
+           EXIT.
+      ******************************************************************
+      * Mark a customer as closed. The row is retained for history/    *
+      * audit purposes and flagged via CUSTSTATUS rather than deleted. *
+      ******************************************************************
+       CLOSE-CUSTOMER.
+      * CA-CUSTOMER-NUM lives inside the 19-byte commarea header, so
+      * that much is the minimum a caller must supply.
+           IF EIBCALEN IS LESS THAN WS-CA-HEADER-LEN
+             MOVE '98' TO CA-RETURN-CODE
+             GO TO CLOSE-CUSTOMER-EXIT
+           END-IF
+
+           MOVE ' CLOSE CUSTOMER' TO EM-SQLREQ
+
+           EXEC SQL
+             UPDATE CUSTOMER
+                SET CUSTSTATUS = 'C'
+              WHERE CUSTOMERNUMBER = :CA-CUSTOMER-NUM
+           END-EXEC
+
+           EVALUATE SQLCODE
+             WHEN 0
+               MOVE '00' TO CA-RETURN-CODE
+             WHEN 100
+               MOVE '95' TO CA-RETURN-CODE
+             WHEN OTHER
+               MOVE '90' TO CA-RETURN-CODE
+               SET WS-SQL-FAILURE TO TRUE
+               PERFORM WRITE-ERROR-MESSAGE
+           END-EVALUATE.
+
+       CLOSE-CUSTOMER-EXIT.
            EXIT.
       ******************************************************************
       * PROGRAM NAME : Program:COBOL:LGACUS01
       * PROGRAM PATH : .../Cobol Programs/LGACUS01.cbl
       * STMT START LINE NUMBER : 582
       * STMT END LINE NUMBER : 614
-      * TODO : CHECK IF THE PROGRAM CALL IS VALID
        WRITE-ERROR-MESSAGE.
       * Save SQLCODE in message
       * Obtain and format current time and date
@@ -306,8 +801,48 @@
                END-EXEC
              END-IF
            END-IF.
-      * TODO : CHECK THE FOLLOWING <CONTINUE/NEXT SENTENCE/GO TO/GO BACK
-      *    /RETURN/STOP RUN/EXIT/EXIT PROGRAM> STATEMENT
+      * A failed SQL request also earns a permanent row in the DB2
+      * error-audit table - the TDQ message above rolls over, this
+      * does not. Gated on WS-SQL-FAILURE, set explicitly by the SQL
+      * failure call site that performed this paragraph, not on
+      * whatever SQLCODE happens to be left over from the last SQL
+      * statement this task ran (e.g. the no-commarea ABEND path in
+      * MAINLINE, where no SQL has run yet).
+           IF WS-SQL-FAILURE
+             PERFORM WRITE-AUDIT-LOG
+           END-IF.
+           MOVE 'N' TO WS-SQL-FAILURE-SW.
+           EXIT.
+      ******************************************************************
+      * Permanent DB2 audit trail of failed SQL requests, so onboarding *
+      * failure trends can be reported on instead of relying on the    *
+      * transient data queue LGSTSQ writes to.                         *
+      ******************************************************************
+       WRITE-AUDIT-LOG.
+      * WS-DATE is MM/DD/YYYY (FORMATTIME MMDDYYYY) - re-cast to
+      * CCYY-MM-DD so ERRDATE lines up with the ISO dates LGACRPT1
+      * matches onboarding counts against.
+           STRING WS-DATE(7:4) '-' WS-DATE(1:2) '-' WS-DATE(4:2)
+             INTO WS-DATE-ISO
+           END-STRING
+
+           EXEC SQL
+             INSERT INTO CUSTOMERERRORLOG
+                       ( ERRTRANID,
+                         ERRTASKNUM,
+                         ERRREQUESTID,
+                         ERRSQLCODE,
+                         ERRRETURNCODE,
+                         ERRDATE,
+                         ERRTIME )
+                VALUES ( :WS-TRANSID,
+                         :WS-TASKNUM,
+                         :CA-REQUEST-ID,
+                         :SQLCODE,
+                         :CA-RETURN-CODE,
+                         :WS-DATE-ISO,
+                         :WS-TIME )
+           END-EXEC.
            EXIT.
       ******************************************************************
            EXIT PROGRAM.
