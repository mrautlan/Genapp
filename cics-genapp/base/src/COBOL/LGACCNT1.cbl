@@ -0,0 +1,126 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. lgaccnt1.
+      ******************************************************************
+      * Stand-alone utility transaction that resyncs the GENACUSTNUM   *
+      * counter against MAX(CUSTOMERNUMBER) in the CUSTOMER table.     *
+      * lgacdb01 calls the same reconciliation logic automatically the *
+      * first time EXEC CICS GET COUNTER fails; this program lets      *
+      * operations run the same check on demand - for example once    *
+      * after a region restart, before the first onboarding request   *
+      * arrives and triggers the counter to be created again on the    *
+      * fly.                                                           *
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-RESP PIC S9(8).
+       01 DB2-OUT-INTEGERS.
+           03 DB2-CUSTOMERNUM-INT PIC S9(9).
+       01 GENAcount PIC X(16) VALUE 'GENACUSTNUM'.
+       01 GENApool PIC X(8) VALUE 'GENA'.
+       01 WS-ABSTIME PIC S9(8) VALUE 0.
+       01 WS-TIME PIC X(8) VALUE SPACES.
+       01 WS-DATE PIC X(10) VALUE SPACES.
+       01 WS-DATE-ISO PIC X(10) VALUE SPACES.
+       01 ERROR-MSG.
+           03 EM-TIME PIC X(6) VALUE SPACES.
+           03 EM-VARIABLE.
+             05 EM-SQLREQ PIC X(16) VALUE SPACES.
+           03 EM-DATE PIC X(8) VALUE SPACES.
+       01 WS-HEADER.
+           03 WS-TRANSID PIC X(4).
+           03 WS-TASKNUM PIC 9(7).
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           MOVE EIBTRNID TO WS-TRANSID.
+           MOVE EIBTASKN TO WS-TASKNUM.
+           PERFORM RECONCILE-COUNTER THRU RECONCILE-COUNTER-EXIT.
+           EXEC CICS RETURN END-EXEC.
+
+       RECONCILE-COUNTER.
+           MOVE ' RECONCILE CNT' TO EM-SQLREQ
+
+           EXEC SQL
+             SELECT MAX(CUSTOMERNUMBER)
+               INTO :DB2-CUSTOMERNUM-INT
+               FROM CUSTOMER
+           END-EXEC
+
+           IF SQLCODE NOT EQUAL 0 AND SQLCODE NOT EQUAL 100
+             PERFORM WRITE-ERROR-MESSAGE
+             GO TO RECONCILE-COUNTER-EXIT
+           END-IF
+
+      * MAX(CUSTOMERNUMBER) is the last number already assigned -
+      * the counter has to resume one past it or the next GET COUNTER
+      * hands out a CUSTOMERNUMBER that is already in use.
+           ADD 1 TO DB2-CUSTOMERNUM-INT
+
+           EXEC CICS UPDATE COUNTER(GENAcount)
+                     POOL(GENApool)
+                     VALUE(DB2-CUSTOMERNUM-INT)
+                     RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+             EXEC CICS DEFINE COUNTER(GENAcount)
+                       POOL(GENApool)
+                       VALUE(DB2-CUSTOMERNUM-INT)
+                       RESP(WS-RESP)
+             END-EXEC
+           END-IF.
+
+       RECONCILE-COUNTER-EXIT.
+           EXIT.
+
+       WRITE-ERROR-MESSAGE.
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     MMDDYYYY(WS-DATE)
+                     TIME(WS-TIME)
+           END-EXEC
+           MOVE WS-DATE TO EM-DATE
+           MOVE WS-TIME TO EM-TIME
+           EXEC CICS LINK PROGRAM('LGSTSQ')
+                     COMMAREA(ERROR-MSG)
+                     LENGTH(LENGTH OF ERROR-MSG)
+           END-EXEC.
+           PERFORM WRITE-AUDIT-LOG.
+           EXIT.
+      ******************************************************************
+      * Permanent DB2 record of this reconciliation failure, matching  *
+      * the TDQ message above - the TDQ rolls over, this does not. Own *
+      * request id so this utility's SQL hiccups are distinguishable   *
+      * from an onboarding failure in LGACRPT1's report.                *
+      ******************************************************************
+       WRITE-AUDIT-LOG.
+           STRING WS-DATE(7:4) '-' WS-DATE(1:2) '-' WS-DATE(4:2)
+             INTO WS-DATE-ISO
+           END-STRING
+
+           EXEC SQL
+             INSERT INTO CUSTOMERERRORLOG
+                       ( ERRTRANID,
+                         ERRTASKNUM,
+                         ERRREQUESTID,
+                         ERRSQLCODE,
+                         ERRRETURNCODE,
+                         ERRDATE,
+                         ERRTIME )
+                VALUES ( :WS-TRANSID,
+                         :WS-TASKNUM,
+                         'CNTRCN',
+                         :SQLCODE,
+                         0,
+                         :WS-DATE-ISO,
+                         :WS-TIME )
+           END-EXEC.
+           EXIT.
+      ******************************************************************
+           EXIT PROGRAM.
