@@ -0,0 +1,374 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. lgacbat1.
+      ******************************************************************
+      * Bulk/batch customer-load interface for book-of-business        *
+      * migrations. Drives the same validate/insert logic as           *
+      * lgacdb01's ONBOARD-CUSTOMER over a sequential input file,       *
+      * instead of one customer per CICS transaction.                  *
+      *                                                                 *
+      * Restart/checkpoint: every WS-CHECKPOINT-FREQ records the       *
+      * count of input records successfully processed is written to    *
+      * CHKPTFILE, replacing its previous contents. On startup the     *
+      * same file is read back (if present) and that many input        *
+      * records are skipped, so a rerun after a failure part-way       *
+      * through a large file resumes rather than reprocessing          *
+      * everything already loaded.                                     *
+      *                                                                 *
+      * CUSTOMERNUMBER is always DB2 IDENTITY-assigned in this batch   *
+      * path - EXEC CICS GET COUNTER is only available to CICS-owned   *
+      * tasks, so the GENACUSTNUM counter is not touched here.          *
+      * CUSTNUMSOURCE is set to 'B' (batch-loaded), distinct from the  *
+      * 'I' lgacdb01 uses for its own online IDENTITY fallback, so      *
+      * LGACRPT1 can report the two apart.                              *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-LOAD-FILE ASSIGN TO CUSTLOAD
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPTFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT REJECT-FILE ASSIGN TO CUSTREJ
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-LOAD-FILE
+           RECORDING MODE IS F.
+       01  CL-CUSTOMER-RECORD.
+           03 CL-FIRST-NAME           PIC X(10).
+           03 CL-LAST-NAME            PIC X(20).
+           03 CL-DOB                  PIC X(10).
+           03 CL-HOUSE-NAME           PIC X(20).
+           03 CL-HOUSE-NUM            PIC X(4).
+           03 CL-POSTCODE             PIC X(8).
+           03 CL-TOWN                 PIC X(20).
+           03 CL-COUNTY               PIC X(20).
+           03 CL-PHONE-MOBILE         PIC X(20).
+           03 CL-PHONE-HOME           PIC X(20).
+           03 CL-EMAIL-ADDRESS        PIC X(100).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CK-RECORDS-LOADED          PIC 9(9).
+
+       FD  REJECT-FILE
+           RECORDING MODE IS F.
+       01  RJ-REJECT-LINE             PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CKPT-STATUS             PIC X(02) VALUE '00'.
+       01  WS-LOAD-FILE-EOF-SW        PIC X(01) VALUE 'N'.
+           88 WS-END-OF-LOAD-FILE           VALUE 'Y'.
+       01  WS-CHECKPOINT-EXISTS-SW    PIC X(01) VALUE 'N'.
+           88 WS-CHECKPOINT-EXISTS          VALUE 'Y'.
+       01  WS-CHECKPOINT-FREQ         PIC 9(5) VALUE 500.
+       01  WS-RECORDS-READ            PIC 9(9) VALUE 0.
+       01  WS-RECORDS-SKIPPED         PIC 9(9) VALUE 0.
+       01  WS-RECORDS-LOADED          PIC 9(9) VALUE 0.
+       01  WS-RECORDS-REJECTED        PIC 9(9) VALUE 0.
+       01  WS-VALIDATE-SW             PIC X(01) VALUE 'N'.
+           88 WS-FIELDS-VALID               VALUE 'Y'.
+           88 WS-FIELDS-INVALID             VALUE 'N'.
+       01  WS-DUP-SW                  PIC X(01) VALUE 'N'.
+           88 WS-DUPLICATE-FOUND            VALUE 'Y'.
+       01  WS-REJECT-REASON           PIC X(40).
+       01  WS-DOB-CHECK.
+           03 WS-DOB-YYYY              PIC X(4).
+           03 WS-DOB-DASH1             PIC X(1).
+           03 WS-DOB-MM                PIC X(2).
+           03 WS-DOB-DASH2             PIC X(1).
+           03 WS-DOB-DD                PIC X(2).
+       01  WS-DOB-MM-NUM               PIC 9(2).
+       01  WS-DOB-DD-NUM               PIC 9(2).
+       01  DB2-OUT-INTEGERS.
+           03 DB2-CUSTOMERNUM-INT     PIC S9(9).
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           PERFORM INITIALIZE-LOAD.
+           PERFORM SKIP-ALREADY-LOADED-RECORDS.
+
+           PERFORM READ-NEXT-LOAD-RECORD.
+           PERFORM UNTIL WS-END-OF-LOAD-FILE
+             PERFORM PROCESS-LOAD-RECORD THRU PROCESS-LOAD-RECORD-EXIT
+             PERFORM READ-NEXT-LOAD-RECORD
+           END-PERFORM.
+
+           PERFORM TERMINATE-LOAD.
+           STOP RUN.
+
+       INITIALIZE-LOAD.
+           OPEN INPUT CUSTOMER-LOAD-FILE.
+
+      * Check for a checkpoint from an earlier, incomplete run before
+      * deciding how to open the reject file - OUTPUT would truncate
+      * CUSTREJ and lose the rejects any earlier segment already wrote.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '00'
+             SET WS-CHECKPOINT-EXISTS TO TRUE
+             CLOSE CHECKPOINT-FILE
+           END-IF.
+
+           IF WS-CHECKPOINT-EXISTS
+             OPEN EXTEND REJECT-FILE
+           ELSE
+             OPEN OUTPUT REJECT-FILE
+           END-IF.
+           EXIT.
+
+      ******************************************************************
+      * Restart support - read the last checkpoint (if any) and skip   *
+      * that many records from the front of the input file so a rerun  *
+      * does not reprocess records already committed.                  *
+      ******************************************************************
+       SKIP-ALREADY-LOADED-RECORDS.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '00'
+             SET WS-CHECKPOINT-EXISTS TO TRUE
+             READ CHECKPOINT-FILE INTO CK-RECORDS-LOADED
+             CLOSE CHECKPOINT-FILE
+           END-IF.
+
+           PERFORM UNTIL WS-RECORDS-SKIPPED >= CK-RECORDS-LOADED
+                    OR NOT WS-CHECKPOINT-EXISTS
+             READ CUSTOMER-LOAD-FILE
+               AT END
+                 SET WS-END-OF-LOAD-FILE TO TRUE
+                 EXIT PERFORM
+             END-READ
+             ADD 1 TO WS-RECORDS-SKIPPED
+             ADD 1 TO WS-RECORDS-READ
+           END-PERFORM.
+           EXIT.
+
+       READ-NEXT-LOAD-RECORD.
+           READ CUSTOMER-LOAD-FILE
+             AT END
+               SET WS-END-OF-LOAD-FILE TO TRUE
+             NOT AT END
+               ADD 1 TO WS-RECORDS-READ
+           END-READ.
+           EXIT.
+
+       PROCESS-LOAD-RECORD.
+           PERFORM VALIDATE-LOAD-RECORD THRU VALIDATE-LOAD-RECORD-EXIT.
+           IF WS-FIELDS-INVALID
+             PERFORM REJECT-LOAD-RECORD
+             GO TO PROCESS-LOAD-RECORD-EXIT
+           END-IF
+
+           PERFORM CHECK-DUPLICATE-LOAD-RECORD.
+           IF WS-DUPLICATE-FOUND
+             MOVE 'DUPLICATE CUSTOMER' TO WS-REJECT-REASON
+             PERFORM REJECT-LOAD-RECORD
+             GO TO PROCESS-LOAD-RECORD-EXIT
+           END-IF
+
+           PERFORM INSERT-LOADED-CUSTOMER.
+           IF SQLCODE NOT EQUAL 0
+             MOVE 'INSERT FAILED' TO WS-REJECT-REASON
+             PERFORM REJECT-LOAD-RECORD
+             GO TO PROCESS-LOAD-RECORD-EXIT
+           END-IF
+
+           ADD 1 TO WS-RECORDS-LOADED
+           IF FUNCTION MOD(WS-RECORDS-LOADED, WS-CHECKPOINT-FREQ) = 0
+             PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+       PROCESS-LOAD-RECORD-EXIT.
+           EXIT.
+
+       VALIDATE-LOAD-RECORD.
+           SET WS-FIELDS-VALID TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON
+
+           IF CL-FIRST-NAME = SPACES
+             MOVE 'MISSING FIRST NAME' TO WS-REJECT-REASON
+             SET WS-FIELDS-INVALID TO TRUE
+             GO TO VALIDATE-LOAD-RECORD-EXIT
+           END-IF
+
+           IF CL-LAST-NAME = SPACES
+             MOVE 'MISSING LAST NAME' TO WS-REJECT-REASON
+             SET WS-FIELDS-INVALID TO TRUE
+             GO TO VALIDATE-LOAD-RECORD-EXIT
+           END-IF
+
+           PERFORM VALIDATE-LOAD-DOB THRU VALIDATE-LOAD-DOB-EXIT.
+           IF WS-FIELDS-INVALID
+             GO TO VALIDATE-LOAD-RECORD-EXIT
+           END-IF
+
+           IF CL-POSTCODE = SPACES
+             MOVE 'MISSING POSTCODE' TO WS-REJECT-REASON
+             SET WS-FIELDS-INVALID TO TRUE
+             GO TO VALIDATE-LOAD-RECORD-EXIT
+           END-IF.
+
+       VALIDATE-LOAD-RECORD-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Validate that CL-DOB is an actual CCYY-MM-DD date, same check  *
+      * lgacdb01 runs for an online onboarding request - catches a     *
+      * malformed or impossible date such as '13/45/9999' that the     *
+      * plain spaces/all-zero literal checks let straight through.     *
+      ******************************************************************
+       VALIDATE-LOAD-DOB.
+           SET WS-FIELDS-VALID TO TRUE
+
+           IF CL-DOB = SPACES
+             MOVE 'INVALID DATE OF BIRTH' TO WS-REJECT-REASON
+             SET WS-FIELDS-INVALID TO TRUE
+             GO TO VALIDATE-LOAD-DOB-EXIT
+           END-IF
+
+           MOVE CL-DOB(1:4) TO WS-DOB-YYYY
+           MOVE CL-DOB(5:1) TO WS-DOB-DASH1
+           MOVE CL-DOB(6:2) TO WS-DOB-MM
+           MOVE CL-DOB(8:1) TO WS-DOB-DASH2
+           MOVE CL-DOB(9:2) TO WS-DOB-DD
+
+           IF WS-DOB-YYYY NOT NUMERIC
+              OR WS-DOB-MM NOT NUMERIC
+              OR WS-DOB-DD NOT NUMERIC
+              OR WS-DOB-DASH1 NOT EQUAL '-'
+              OR WS-DOB-DASH2 NOT EQUAL '-'
+             MOVE 'INVALID DATE OF BIRTH' TO WS-REJECT-REASON
+             SET WS-FIELDS-INVALID TO TRUE
+             GO TO VALIDATE-LOAD-DOB-EXIT
+           END-IF
+
+           MOVE WS-DOB-MM TO WS-DOB-MM-NUM
+           MOVE WS-DOB-DD TO WS-DOB-DD-NUM
+
+           IF WS-DOB-MM-NUM < 1 OR WS-DOB-MM-NUM > 12
+             MOVE 'INVALID DATE OF BIRTH' TO WS-REJECT-REASON
+             SET WS-FIELDS-INVALID TO TRUE
+             GO TO VALIDATE-LOAD-DOB-EXIT
+           END-IF
+
+           IF WS-DOB-DD-NUM < 1 OR WS-DOB-DD-NUM > 31
+             MOVE 'INVALID DATE OF BIRTH' TO WS-REJECT-REASON
+             SET WS-FIELDS-INVALID TO TRUE
+             GO TO VALIDATE-LOAD-DOB-EXIT
+           END-IF
+
+           EVALUATE WS-DOB-MM-NUM
+             WHEN 4 WHEN 6 WHEN 9 WHEN 11
+               IF WS-DOB-DD-NUM > 30
+                 MOVE 'INVALID DATE OF BIRTH' TO WS-REJECT-REASON
+                 SET WS-FIELDS-INVALID TO TRUE
+               END-IF
+             WHEN 2
+               IF WS-DOB-DD-NUM > 29
+                 MOVE 'INVALID DATE OF BIRTH' TO WS-REJECT-REASON
+                 SET WS-FIELDS-INVALID TO TRUE
+               END-IF
+             WHEN OTHER
+               CONTINUE
+           END-EVALUATE.
+
+       VALIDATE-LOAD-DOB-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Look up LASTNAME/DATEOFBIRTH/POSTCODE in the CUSTOMER table    *
+      * before this load record is inserted, same as lgacdb01 does for *
+      * an online onboarding request, so a book-of-business migration  *
+      * does not create a second CUSTOMERNUMBER for someone already    *
+      * on file.                                                       *
+      ******************************************************************
+       CHECK-DUPLICATE-LOAD-RECORD.
+           MOVE 'N' TO WS-DUP-SW
+
+           EXEC SQL
+             SELECT CUSTOMERNUMBER
+               INTO :DB2-CUSTOMERNUM-INT
+               FROM CUSTOMER
+              WHERE LASTNAME    = :CL-LAST-NAME
+                AND DATEOFBIRTH = :CL-DOB
+                AND POSTCODE    = :CL-POSTCODE
+              FETCH FIRST 1 ROW ONLY
+           END-EXEC
+
+           IF SQLCODE EQUAL 0
+             SET WS-DUPLICATE-FOUND TO TRUE
+           END-IF.
+           EXIT.
+
+       INSERT-LOADED-CUSTOMER.
+           EXEC SQL
+             INSERT INTO CUSTOMER
+                       ( CUSTOMERNUMBER,
+                         FIRSTNAME,
+                         LASTNAME,
+                         DATEOFBIRTH,
+                         HOUSENAME,
+                         HOUSENUMBER,
+                         POSTCODE,
+                         TOWN,
+                         COUNTY,
+                         PHONEMOBILE,
+                         PHONEHOME,
+                         EMAILADDRESS,
+                         CUSTNUMSOURCE )
+                VALUES ( DEFAULT,
+                         :CL-FIRST-NAME,
+                         :CL-LAST-NAME,
+                         :CL-DOB,
+                         :CL-HOUSE-NAME,
+                         :CL-HOUSE-NUM,
+                         :CL-POSTCODE,
+                         :CL-TOWN,
+                         :CL-COUNTY,
+                         :CL-PHONE-MOBILE,
+                         :CL-PHONE-HOME,
+                         :CL-EMAIL-ADDRESS,
+                         'B' )
+           END-EXEC.
+           EXIT.
+
+       REJECT-LOAD-RECORD.
+           ADD 1 TO WS-RECORDS-REJECTED
+           STRING CL-LAST-NAME    DELIMITED BY SIZE
+                  ' '             DELIMITED BY SIZE
+                  CL-FIRST-NAME   DELIMITED BY SIZE
+                  ' - '           DELIMITED BY SIZE
+                  WS-REJECT-REASON DELIMITED BY SIZE
+             INTO RJ-REJECT-LINE
+           END-STRING
+           WRITE RJ-REJECT-LINE.
+           EXIT.
+
+      ******************************************************************
+      * Persist the count of records successfully loaded so far. This  *
+      * is the restart point picked up by SKIP-ALREADY-LOADED-RECORDS  *
+      * on the next run of this program against the same input file.   *
+      ******************************************************************
+       WRITE-CHECKPOINT.
+      * Commit the customer inserts made since the last checkpoint
+      * before the checkpoint itself is written, so a restart never
+      * skips past records that were not actually committed to DB2.
+           EXEC SQL COMMIT END-EXEC
+           MOVE WS-RECORDS-READ TO CK-RECORDS-LOADED
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CK-RECORDS-LOADED
+           CLOSE CHECKPOINT-FILE.
+           EXIT.
+
+       TERMINATE-LOAD.
+           PERFORM WRITE-CHECKPOINT.
+           CLOSE CUSTOMER-LOAD-FILE.
+           CLOSE REJECT-FILE.
+           DISPLAY 'LGACBAT1 RECORDS READ     : ' WS-RECORDS-READ.
+           DISPLAY 'LGACBAT1 RECORDS LOADED   : ' WS-RECORDS-LOADED.
+           DISPLAY 'LGACBAT1 RECORDS REJECTED : ' WS-RECORDS-REJECTED.
+           EXIT.
