@@ -0,0 +1,27 @@
+      ******************************************************************
+      * LGCMAREA                                                       *
+      * Commarea passed between LGACUS01 (front end) and the customer  *
+      * maintenance suite (LGACDB01/LGACDB02/LGACVS01).                *
+      * CA-ACTION-CODE selects the operation LGACDB01 is to perform;   *
+      * CA-REQUEST-ID is the finer-grained request id LGACDB01 echoes  *
+      * back for logging/audit purposes. CA-OVERRIDE-DUP, set to 'Y'   *
+      * on a repeat action code '1' call, forces an onboard through    *
+      * past a CA-RETURN-CODE 80 duplicate-customer match.             *
+      ******************************************************************
+           03 CA-REQUEST-ID                  PIC X(6).
+           03 CA-RETURN-CODE                 PIC 9(2).
+           03 CA-ACTION-CODE                 PIC X(1).
+           03 CA-CUSTOMER-NUM                PIC 9(10).
+           03 CA-CUSTOMER-REQUEST.
+              05 CA-PHONE-MOBILE             PIC X(20).
+              05 CA-PHONE-HOME               PIC X(20).
+              05 CA-EMAIL-ADDRESS            PIC X(100).
+              05 CA-FIRST-NAME               PIC X(10).
+              05 CA-LAST-NAME                PIC X(20).
+              05 CA-DOB                      PIC X(10).
+              05 CA-HOUSE-NAME               PIC X(20).
+              05 CA-HOUSE-NUM                PIC X(4).
+              05 CA-POSTCODE                 PIC X(8).
+              05 CA-TOWN                     PIC X(20).
+              05 CA-COUNTY                   PIC X(20).
+              05 CA-OVERRIDE-DUP             PIC X(01).
