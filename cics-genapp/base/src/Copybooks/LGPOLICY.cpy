@@ -0,0 +1,8 @@
+      ******************************************************************
+      * LGPOLICY                                                       *
+      * Common length constants shared by the customer/policy suite of *
+      * CICS programs (LGACUS01, LGACDB01, LGACDB02, LGACVS01).        *
+      ******************************************************************
+       01 WS-POLICY-LENGTHS.
+           03 WS-CUSTOMER-LEN             PIC S9(4) VALUE 212.
+           03 WS-CUSTOMER-ADDR-LEN        PIC S9(4) VALUE 40.
