@@ -0,0 +1,10 @@
+      ******************************************************************
+      * LGCUSTSC                                                       *
+      * Commarea shared with LGACDB02, the program that maintains a    *
+      * customer's sign-on credential (CUSTOMERSECURITY table).        *
+      ******************************************************************
+           03 D2-CUSTSECR-COUNT           PIC X(4).
+           03 D2-CUSTSECR-STATE           PIC X.
+           03 D2-REQUEST-ID               PIC X(6).
+           03 D2-CUSTOMER-NUM             PIC 9(10).
+           03 D2-CUSTSECR-PASS            PIC X(32).
